@@ -0,0 +1,9 @@
+      ******************************************************************
+      * DB2KTAB1 - HOST VARIABLE LAYOUT FOR SOMEDB.TABLE1
+      ******************************************************************
+       01  DB2KTAB1.
+           03  TAB1-NR-C                    PIC S9(09) COMP.
+           03  TAB1-CD-P                    PIC S9(09) COMP.
+           03  TAB1-CD-C                    PIC S9(09) COMP.
+           03  TAB1-NM-P                    PIC  X(120).
+           03  TAB1-CD-S                    PIC S9(09) COMP.
