@@ -0,0 +1,21 @@
+      ******************************************************************
+      * OUTFILE - MULTI-LAYOUT RECORD BOOK FOR OUTFILE (UT-S-OUTFILE)
+      * HEADER / TRAILER REDEFINE THE DETAIL LAYOUT (OUTFILE-REC)
+      ******************************************************************
+       01  OUTFILE-HEADER  REDEFINES  OUTFILE-REC.
+           03  OUTFILE-CD-TIP-REC           PIC  9(01).
+           03  OUTFILE-FILE-NM              PIC  X(08).
+           03  OUTFILE-CD-M                 PIC S9(09) COMP.
+           03  FILLER                       PIC  X(125).
+      *
+      * TRAILER CARRIES MATCHED/WRITTEN COUNTS PLUS THE RAW READ COUNTS
+      * FROM BOTH INPUT FILES SO DOWNSTREAM CAN RECONCILE INPUT-VS-OUTPUT
+      * STRAIGHT FROM THE TRAILER RECORD INSTEAD OF DIGGING THROUGH SYSOUT.
+       01  OUTFILE-TRAILER  REDEFINES  OUTFILE-REC.
+           03  OUTFILE-CD-TYPE-REC          PIC  9(01).
+           03  OUTFILE-TOTAL-REC-TRL        PIC  9(07).
+           03  OUTFILE-TOTAL-MST-TRL        PIC  9(07).
+           03  OUTFILE-TOTAL-AUX-TRL        PIC  9(07).
+           03  FILLER                       PIC  X(116).
+      *
+       01  OUTREC-DATA  REDEFINES  OUTFILE-REC  PIC  X(138).
