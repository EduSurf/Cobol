@@ -0,0 +1,10 @@
+      ******************************************************************
+      * PGMKB001 - COMMAREA LAYOUT FOR SUBROUTINE PGMSB001
+      ******************************************************************
+       01  PARM-DATA.
+           03  PARM-ENVIRONMENT             PIC  X(01).
+           03  PARM-NR-A                    PIC S9(04) COMP.
+           03  PARM-NR-C                    PIC S9(09) COMP.
+           03  PARM-RETURN-CODE             PIC S9(04) COMP.
+           03  PARM-NAME                    PIC  X(120).
+       01  PARM-DADOS  REDEFINES  PARM-DATA PIC  X(129).
