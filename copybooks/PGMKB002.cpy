@@ -0,0 +1,10 @@
+      ******************************************************************
+      * PGMKB002 - COMMAREA LAYOUT FOR SUBROUTINE PGMSB002 (RECOVER CD-D)
+      ******************************************************************
+           03  PGMSB002-CD-FUNCTION         PIC S9(04) COMP.
+           03  PGMSB002-CD-D                PIC S9(04) COMP.
+           03  PGMSB002-FLAG-BASIC-DATA     PIC  X(01).
+           03  PGMSB002-CD-RTN              PIC S9(04) COMP.
+           03  PGMSB002-TX-RTN              PIC  X(80).
+           03  PGMSB002-SQLCODE             PIC S9(09) COMP.
+           03  PGMSB002-CD-S                PIC S9(09) COMP.
