@@ -0,0 +1,12 @@
+      ******************************************************************
+      * AUXKFILE - RECORD LAYOUT FOR AUXFILE (AS-R-AUXFILE)
+      * AS-R-AUXFILE IS A CONCATENATION OF SEVERAL REGIONAL EXTRACTS, SO
+      * EACH RECORD CARRIES A LEADING SOURCE-ID TO TELL THEM APART.
+      ******************************************************************
+       01  AUXFILE-REC.
+           03  AUXFILE-SOURCE-ID            PIC  X(02).
+           03  AUXFILE-NR-A                 PIC S9(04) COMP.
+           03  AUXFILE-NR-C                 PIC S9(09) COMP.
+           03  AUXFILE-CD-P                 PIC S9(09) COMP.
+           03  AUXFILE-CD-C                 PIC S9(09) COMP.
+           03  AUXFILE-NM-P                 PIC  X(13).
