@@ -0,0 +1,108 @@
+      ******************************************************************
+      * ONLINE INQUIRY AGAINST SOMEDB.TABLE1
+      * GIVEN THE NR_C/CD_P/CD_C COMBINATION THAT IDENTIFIES A ROW,
+      * TELLS THE CALLER WHETHER (AND WITH WHAT NM_P/CD_S) THAT ROW HAS
+      * LANDED IN SOMEDB.TABLE1, SO THE FLOOR CAN CHECK A PRIOR NIGHT'S
+      * BLWITHDB LOAD IN REAL TIME INSTEAD OF WAITING FOR SYSOUT TOTALS
+      * OR RUNNING SPUFI.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-----------------------------------------------------------------
+       PROGRAM-ID. BLWINQ01.
+       AUTHOR. EFINARDI.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *-----------------------------------------------------------------
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *
+       77  NM-PROG                          PIC  X(16) VALUE
+           '*** BLWINQ01 ***'.
+      *
+       01  DFHEIBLK.
+           03  FILLER                       PIC  X(24).
+           03  EIBCALEN                     PIC S9(04) COMP.
+           03  FILLER                       PIC  X(59).
+      *
+      *--- Book of table to inquire.
+       COPY DB2KTAB1.
+      *
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+      *
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+      *-----------------------------------------------------------------
+      * --- CALLER PASSES THE FULL NR_C/CD_P/CD_C KEY IN; WE PASS
+      * FOUND-FLAG/NM_P/CD_S BACK OUT IN THE SAME COMMAREA.
+       01  DFHCOMMAREA.
+           03  INQ-NR-C                     PIC S9(09) COMP.
+           03  INQ-CD-P                     PIC S9(09) COMP.
+           03  INQ-CD-C                     PIC S9(09) COMP.
+           03  INQ-FOUND-FLAG               PIC  X(01).
+               88  INQ-FOUND                           VALUE 'Y'.
+               88  INQ-NOT-FOUND                        VALUE 'N'.
+               88  INQ-ERROR                           VALUE 'E'.
+           03  INQ-NM-P                     PIC  X(120).
+           03  INQ-CD-S                     PIC S9(09) COMP.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+      *-----------------------------------------------------------------
+       000000-MAIN                                              SECTION.
+      *-----------------------------------------------------------------
+      *
+      * EIBCALEN = 0 MEANS NO COMMAREA WAS PASSED -- DFHCOMMAREA IS NOT
+      * ADDRESSABLE IN THAT CASE, SO DO NOT TOUCH ANY FIELD INSIDE IT.
+           IF EIBCALEN NOT = 0
+              PERFORM 100000-INQUIRE-TABLE1
+           END-IF.
+      *
+           EXEC CICS RETURN
+           END-EXEC.
+      *
+       000000-OUT.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+       100000-INQUIRE-TABLE1                                    SECTION.
+      *-----------------------------------------------------------------
+      *
+           MOVE INQ-NR-C                TO  TAB1-NR-C.
+           MOVE INQ-CD-P                TO  TAB1-CD-P.
+           MOVE INQ-CD-C                TO  TAB1-CD-C.
+      *
+           EXEC SQL
+              SELECT NM_P, CD_S
+                INTO :TAB1-NM-P, :TAB1-CD-S
+                FROM SOMEDB.TABLE1
+               WHERE NR_C = :TAB1-NR-C
+                 AND CD_P = :TAB1-CD-P
+                 AND CD_C = :TAB1-CD-C
+           END-EXEC.
+      *
+           IF SQLCODE = 0
+              SET INQ-FOUND         TO  TRUE
+              MOVE TAB1-NM-P        TO  INQ-NM-P
+              MOVE TAB1-CD-S        TO  INQ-CD-S
+           ELSE
+              IF SQLCODE = 100
+                 SET INQ-NOT-FOUND  TO  TRUE
+              ELSE
+      * A GENUINE DB2 ERROR (CONNECTION DOWN, RESOURCE UNAVAILABLE, ETC)
+      * IS NOT THE SAME ANSWER AS "ROW NOT FOUND" -- TELL THE CALLER.
+                 SET INQ-ERROR      TO  TRUE
+                 DISPLAY '888 ' NM-PROG ' SQL ERROR ON TABLE1 INQUIRY'
+                 DISPLAY '888 ' NM-PROG ' SQLCODE: ' SQLCODE
+              END-IF
+           END-IF.
+      *
+       100000-OUT.
+           EXIT.
+      *
