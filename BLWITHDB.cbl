@@ -21,9 +21,17 @@
                   FILE STATUS IS FS-STATUS.                             
            SELECT AUXFILE  ASSIGN  TO  AS-R-AUXFILE                     
                   FILE STATUS IS FS-STATUS.                             
-           SELECT OUTFILE  ASSIGN  TO  UT-S-OUTFILE                     
-                  FILE STATUS IS FS-STATUS.                             
-      *                                                                 
+           SELECT OUTFILE  ASSIGN  TO  UT-S-OUTFILE
+                  FILE STATUS IS FS-STATUS.
+           SELECT RESTARTFILE  ASSIGN  TO  UT-S-RESTARTFILE
+                  FILE STATUS IS FS-STATUS.
+           SELECT BALFILE  ASSIGN  TO  UT-S-BALFILE
+                  FILE STATUS IS FS-STATUS.
+           SELECT REJFILE  ASSIGN  TO  UT-S-REJFILE
+                  FILE STATUS IS FS-STATUS.
+           SELECT NMEFILE  ASSIGN  TO  UT-S-NMEFILE
+                  FILE STATUS IS FS-STATUS.
+      *
       *-----------------------------------------------------------------
        DATA DIVISION.                                                   
       *-----------------------------------------------------------------
@@ -36,39 +44,110 @@
        01  MSTFILE-REC-FD    PIC  X(018).                               
 
 
-       FD  AUXFILE                                                      
-           RECORDING MODE F                                             
-           RECORD 27                                                    
-           BLOCK 0.                                                     
-      *                                                                 
-       01  AUXFILE-REC-FD    PIC  X(027).                               
+       FD  AUXFILE
+           RECORDING MODE F
+           RECORD 29
+           BLOCK 0.
+      *
+       01  AUXFILE-REC-FD    PIC  X(029).
       *                                                                 
        FD  OUTFILE                                                      
            RECORDING MODE F                                             
            RECORD 150                                                   
            BLOCK 0.                                                     
       *                                                                 
-       01  OUTFILE-REC-FD    PIC  X(150).                               
-      *                                                                 
+       01  OUTFILE-REC-FD    PIC  X(150).
+      *
+      * --- RESTART/CHECKPOINT FILE: LAST KEYS PROCESSED + COUNTERS
+      * (397 = 75-BYTE KEY/COUNTER SNAPSHOT (INCLUDING THE BALFILE/
+      * REJFILE/NMEFILE COUNTERS) + THE 322-BYTE PER-SOURCE BREAKDOWN
+      * TABLE, SEE RESTART-REC BELOW)
+       FD  RESTARTFILE
+           RECORDING MODE F
+           RECORD 397
+           BLOCK 0.
+      *
+       01  RESTARTFILE-REC-FD  PIC  X(397).
+      *
+      * --- BALANCE EXCEPTION FILE: MSTFILE/AUXFILE RECORDS WITH NO MATCH
+       FD  BALFILE
+           RECORDING MODE F
+           RECORD 07
+           BLOCK 0.
+      *
+       01  BALFILE-REC-FD    PIC  X(007).
+      *
+      * --- REJECT FILE: MATCHED PAIRS THAT FAILED 210000-VALIDATE-AUX-DATA
+       FD  REJFILE
+           RECORDING MODE F
+           RECORD 15
+           BLOCK 0.
+      *
+       01  REJFILE-REC-FD    PIC  X(015).
+      *
+      * --- NAME-LOOKUP EXCEPTION FILE: PGMSB001 RETURNED NON-ZERO
+       FD  NMEFILE
+           RECORDING MODE F
+           RECORD 08
+           BLOCK 0.
+      *
+       01  NMEFILE-REC-FD    PIC  X(008).
+      *
       *-----------------------------------------------------------------
-       WORKING-STORAGE SECTION.                                         
+       WORKING-STORAGE SECTION.
       *-----------------------------------------------------------------
       *                                                                 
-       01  MSTFILE-REC.                                            
-           03  MSTFILE-CD-A                 PIC S9(09) COMP.            
-           03  MSTFILE-NR-A                 PIC S9(04) COMP.            
-           03  MSTFILE-NR-C                 PIC S9(09) COMP.            
-           03  MSTFILE-CD-P                 PIC S9(09) COMP.            
-           03  MSTFILE-CD-C                 PIC S9(09) COMP.            
-      *                                                                 
-       01  OUTFILE-REC.                                            
-           03  OUTFILE-NR-A                 PIC S9(04) COMP.            
-           03  OUTFILE-NR-C                 PIC S9(09) COMP.            
-           03  OUTFILE-CD-P                 PIC S9(09) COMP.            
-           03  OUTFILE-CD-C                 PIC S9(09) COMP.            
-           03  OUTFILE-NM-P                 PIC  X(120).                
-      *                                                                 
-       77  NM-PROG                          PIC  X(16) VALUE            
+       01  MSTFILE-REC.
+           03  MSTFILE-CD-A                 PIC S9(09) COMP.
+           03  MSTFILE-NR-A                 PIC S9(04) COMP.
+           03  MSTFILE-NR-C                 PIC S9(09) COMP.
+           03  MSTFILE-CD-P                 PIC S9(09) COMP.
+           03  MSTFILE-CD-C                 PIC S9(09) COMP.
+      *
+      * --- RESTART/CHECKPOINT SNAPSHOT RECORD (SEE RESTARTFILE)
+       01  RESTART-REC.
+           03  RST-KEY-MSTFILE              PIC  9(13).
+           03  RST-KEY-AUXFILE              PIC  9(13).
+           03  RST-QT-REC-MSTFILE           PIC  9(07).
+           03  RST-QT-REC-AUXFILE           PIC  9(07).
+           03  RST-QT-REC-BLINE             PIC  9(07).
+           03  RST-QT-REC-OUTFILE           PIC  9(07).
+           03  RST-QT-REC-BALFILE           PIC  9(07).
+           03  RST-QT-REC-REJFILE           PIC  9(07).
+           03  RST-QT-REC-NMEFILE           PIC  9(07).
+      * --- PER-SOURCE BREAKDOWN SNAPSHOT, MIRRORS WS-SOURCE-TABLE
+           03  RST-SOURCE-COUNT             PIC  9(02).
+           03  RST-SOURCE-ENTRY  OCCURS 20 TIMES.
+               05  RST-SOURCE-ID            PIC  X(02).
+               05  RST-SOURCE-QT-AUX        PIC  9(07).
+               05  RST-SOURCE-QT-BLINE      PIC  9(07).
+      *
+       01  WS-CHECKPOINT-INTERVAL           PIC  9(05) VALUE 01000.
+       01  WS-CHECKPOINT-COUNTER            PIC  9(05) VALUE 0.
+      *
+      * --- RECORD FOR BALFILE (UNMATCHED MSTFILE/AUXFILE EXCEPTIONS)
+       01  BALFILE-REC.
+           03  BALFILE-SIDE                 PIC  X(01).
+               88  BALFILE-FROM-MSTFILE                 VALUE 'M'.
+               88  BALFILE-FROM-AUXFILE                 VALUE 'A'.
+           03  BALFILE-NR-A                 PIC S9(04) COMP.
+           03  BALFILE-NR-C                 PIC S9(09) COMP.
+      *
+      * --- RECORD FOR REJFILE (MATCHED PAIRS FAILING VALIDATION)
+       01  REJFILE-REC.
+           03  REJFILE-ERROR-CD             PIC  9(03).
+           03  REJFILE-AUXFILE-NR-A         PIC S9(04) COMP.
+           03  REJFILE-AUXFILE-NR-C         PIC S9(09) COMP.
+           03  REJFILE-MSTFILE-NR-A         PIC S9(04) COMP.
+           03  REJFILE-MSTFILE-NR-C         PIC S9(09) COMP.
+      *
+      * --- RECORD FOR NMEFILE (PGMSB001 NAME-LOOKUP FAILURES)
+       01  NMEFILE-REC.
+           03  NMEFILE-NR-A                 PIC S9(04) COMP.
+           03  NMEFILE-NR-C                 PIC S9(09) COMP.
+           03  NMEFILE-RETURN-CODE          PIC S9(04) COMP.
+      *
+       77  NM-PROG                          PIC  X(16) VALUE
            '*** BLWITHDB ***'.                                           
        77  VERSION                          PIC  X(06) VALUE 'VRS001'.  
        77  ABEND                            PIC  X(07) VALUE 'ABEND'. 
@@ -81,18 +160,25 @@
            03  EIBCALEN                     PIC S9(04) COMP.            
            03  FILLER                       PIC  X(59).                 
       *                                                                 
-      * --- Book of file AUXFILE                                 
--INC AUXKFILE
-      *                                                                 
-      *--- Book of subroutine PGMSB001                                      
--INC PGMKB001                                                           
-      *                                                                 
-      *--- Book of subroutine PGMSB002 recover CD-D                        
-       01 PGMKB002.                                                     
--INC PGMKB002                                                           
-      *                                                                 
+      * --- Book of file AUXFILE
+       COPY AUXKFILE.
+      *
+      *--- Book of subroutine PGMSB001
+       COPY PGMKB001.
+      *
+      *--- Book of subroutine PGMSB002 recover CD-D
+       01 PGMSB002-AREA.
+       COPY PGMKB002.
+      *
       *--- Book of file OUTFILE
--INC OUTFILE                                                           
+       01  OUTFILE-REC.
+           03  OUTFILE-NR-A                 PIC S9(04) COMP.
+           03  OUTFILE-NR-C                 PIC S9(09) COMP.
+           03  OUTFILE-CD-P                 PIC S9(09) COMP.
+           03  OUTFILE-CD-C                 PIC S9(09) COMP.
+           03  OUTFILE-NM-P                 PIC  X(120).
+           03  OUTFILE-CD-S                 PIC S9(09) COMP.
+       COPY OUTFILE.
       *-----------------------------------------------------------------
        LOCAL-STORAGE SECTION.                                           
       *-----------------------------------------------------------------
@@ -101,27 +187,62 @@
            88  END-MSTFILE                             VALUE 'Y'.       
        01  CTL-EOF-AUXFILE                  PIC  X(01).                 
            88  END-AUXFILE                             VALUE 'Y'.       
-       01  CTL-MATCH                        PIC  X(01).                 
-           88  MATCH                                VALUE 'Y'.       
-      *                                                                 
+       01  CTL-MATCH                        PIC  X(01).
+           88  MATCH                                VALUE 'Y'.
+       01  CTL-VALIDATION-ERROR             PIC  X(01).
+           88  VALIDATION-FAILED                   VALUE 'Y'.
+       01  WS-REJ-ERROR-CD                  PIC  9(03) VALUE 0.
+      *
+       01  CTL-RESTART-ACTIVE               PIC  X(01) VALUE 'N'.
+           88  RESTART-ACTIVE                       VALUE 'Y'.
+       01  RESTART-KEY-MSTFILE               PIC  9(13) VALUE 0.
+       01  RESTART-KEY-AUXFILE               PIC  9(13) VALUE 0.
+      *
        01  QT-REC-MSTFILE                   PIC  9(07) VALUE 0.         
        01  QT-REC-AUXFILE                   PIC  9(07) VALUE 0.         
        01  QT-REC-BLINE                     PIC  9(07) VALUE 0.         
-       01  QT-REC-OUTFILE                   PIC  9(07) VALUE 0.         
-      *                                                                 
-       01  GDA-SQLCODE                      PIC +999999999.             
+       01  QT-REC-OUTFILE                   PIC  9(07) VALUE 0.
+       01  QT-REC-BALFILE                   PIC  9(07) VALUE 0.
+       01  QT-REC-REJFILE                   PIC  9(07) VALUE 0.
+       01  QT-REC-NMEFILE                   PIC  9(07) VALUE 0.
+      *
+      * --- PER-SOURCE BREAKDOWN FOR THE CONCATENATED AUXFILE: ONE ENTRY
+      * PER DISTINCT AUXFILE-SOURCE-ID SEEN, BUILT UP AS THE FILE IS READ.
+       01  CTL-SOURCE-FOUND                 PIC  X(01).
+           88  SOURCE-FOUND                         VALUE 'Y'.
+       01  WS-SOURCE-COUNT                  PIC  9(02) VALUE 0.
+      * --- PLAIN NUMERIC SUBSCRIPT USED ONLY WHEN COPYING ENTRIES
+      * BETWEEN WS-SOURCE-TABLE AND THE RST-SOURCE-ENTRY CHECKPOINT
+      * LAYOUT, SINCE WS-SRC-IDX IS AN INDEX-NAME TIED TO WS-SOURCE-TABLE.
+       01  WS-SRC-SUB                       PIC  9(02) VALUE 0.
+       01  WS-SOURCE-TABLE.
+           03  WS-SOURCE-ENTRY  OCCURS 20 TIMES INDEXED BY WS-SRC-IDX.
+               05  WS-SOURCE-ID             PIC  X(02).
+               05  WS-SOURCE-QT-AUX         PIC  9(07) VALUE 0.
+               05  WS-SOURCE-QT-BLINE       PIC  9(07) VALUE 0.
+      *
+       01  GDA-SQLCODE                      PIC +999999999.
       *                                                                 
        01  KEY-MSTFILE                      PIC  9(13) VALUE 0.         
        01  FILLER REDEFINES KEY-MSTFILE.                                
            03 KEY-NR-A-MSTFILE              PIC  9(04).                 
            03 KEY-NR-C-MSTFILE              PIC  9(09).                 
-       01  KEY-AUXFILE                      PIC  9(13) VALUE 0.         
-       01  FILLER REDEFINES KEY-AUXFILE.                                
-           03 KEY-NR-A-AUXFILE              PIC  9(04).                 
-           03 KEY-NR-C-AUXFILE              PIC  9(09).                 
-      *                                                                 
-      *--- Book of table to insert data.                                 
--INC DB2KTAB1                                                           
+       01  KEY-AUXFILE                      PIC  9(13) VALUE 0.
+       01  FILLER REDEFINES KEY-AUXFILE.
+           03 KEY-NR-A-AUXFILE              PIC  9(04).
+           03 KEY-NR-C-AUXFILE              PIC  9(09).
+      *
+      * --- LAST KEY READ FROM EACH FILE, FOR THE ASCENDING-ORDER CHECK
+       01  PREV-KEY-MSTFILE                 PIC  9(13) VALUE 0.
+       01  PREV-KEY-AUXFILE                 PIC  9(13) VALUE 0.
+      * --- LAST SOURCE-ID READ FROM AUXFILE: THE ASCENDING-ORDER CHECK
+      * ONLY HOLDS WITHIN ONE REGIONAL EXTRACT, NOT ACROSS THE
+      * CONCATENATION, SO IT IS SKIPPED THE FIRST TIME A NEW SOURCE-ID
+      * IS SEEN.
+       01  PREV-SOURCE-ID-AUXFILE            PIC  X(02) VALUE SPACES.
+      *
+      *--- Book of table to insert data.
+       COPY DB2KTAB1.
       *                                                                 
            EXEC SQL
               INCLUDE SQLCA
@@ -135,9 +256,13 @@
        000000-MAIN                                              SECTION.
       *-----------------------------------------------------------------
       *                                                                 
-           PERFORM 100000-INIT.                       
-           PERFORM 200000-BALANCE-LINE                                  
-             UNTIL END-AUXFILE OR END-MSTFILE.                          
+           PERFORM 100000-INIT.
+           PERFORM 200000-BALANCE-LINE
+             UNTIL END-AUXFILE OR END-MSTFILE.
+      *
+      * ONE FILE REACHED EOF FIRST -- ANY TRAILING RECORDS LEFT ON THE
+      * OTHER FILE STILL HAVE NO COUNTERPART AND MUST BE LOGGED TOO.
+           PERFORM 202000-DRAIN-REMAINING.
       *
            PERFORM 330000-WRITE-TRL-OUTFILE.
                                                                         
@@ -148,14 +273,36 @@
                    QT-REC-MSTFILE.                                      
            DISPLAY '999 ' NM-PROG ' MATCHED RECORDS......: '     
                    QT-REC-BLINE.                                        
-           DISPLAY '999 ' NM-PROG ' WRITTEN INTO OUTFILE.: '     
-                   QT-REC-OUTFILE.                                      
-      *                                                                 
-           CLOSE  AUXFILE                                               
-                  MSTFILE                                               
-                  OUTFILE.                                              
-      *                                                                 
-           IF QT-REC-OUTFILE = 0                                        
+           DISPLAY '999 ' NM-PROG ' WRITTEN INTO OUTFILE.: '
+                   QT-REC-OUTFILE.
+           DISPLAY '999 ' NM-PROG ' UNMATCHED (BALFILE)..: '
+                   QT-REC-BALFILE.
+           DISPLAY '999 ' NM-PROG ' REJECTED (REJFILE)...: '
+                   QT-REC-REJFILE.
+           DISPLAY '999 ' NM-PROG ' NAME LOOKUP FAILS....: '
+                   QT-REC-NMEFILE.
+      *
+      * --- PER-SOURCE BREAKDOWN OF THE CONCATENATED AUXFILE: SHOWS WHICH
+      * REGIONAL FEED CAME IN LIGHT OR HEAVY ON A GIVEN NIGHT.
+           PERFORM VARYING WS-SRC-IDX FROM 1 BY 1
+                   UNTIL WS-SRC-IDX > WS-SOURCE-COUNT
+              DISPLAY '999 ' NM-PROG ' SOURCE ' WS-SOURCE-ID(WS-SRC-IDX)
+                      ' READ....: ' WS-SOURCE-QT-AUX(WS-SRC-IDX)
+                      ' MATCHED: ' WS-SOURCE-QT-BLINE(WS-SRC-IDX)
+           END-PERFORM.
+      *
+      * RUN REACHED END-OF-FILE CLEAN: THE NEXT RUN STARTS FROM
+      * SCRATCH, SO THE CHECKPOINT LEFT BY THIS RUN IS NO LONGER VALID.
+           PERFORM 106000-CLEAR-RESTART.
+      *
+           CLOSE  AUXFILE
+                  MSTFILE
+                  OUTFILE
+                  BALFILE
+                  REJFILE
+                  NMEFILE.
+      *
+           IF QT-REC-OUTFILE = 0
               MOVE 4  TO  RETURN-CODE                                   
            END-IF.                                                      
       *                                                                 
@@ -166,60 +313,224 @@
        100000-INIT                                              SECTION.
       *-----------------------------------------------------------------
       *                                                                
-           OPEN INPUT  MSTFILE.                                         
+           OPEN INPUT  MSTFILE.
       *
            IF FS-STATUS NOT = '00'
               PERFORM 999001-ERROR-001
            END-IF.
       *
-           OPEN INPUT  AUXFILE.                                         
-      *                                                                 
+           OPEN INPUT  AUXFILE.
+      *
            IF FS-STATUS NOT = '00'
               PERFORM 999002-ERROR-002
            END-IF.
       *
-           OPEN OUTPUT OUTFILE.                                         
-      *                                                                 
+           PERFORM 105000-CHECK-RESTART.
+      *
+           IF RESTART-ACTIVE
+              OPEN EXTEND OUTFILE
+           ELSE
+              OPEN OUTPUT OUTFILE
+           END-IF.
+      *
            IF FS-STATUS NOT = '00'
               PERFORM 999003-ERROR-003
            END-IF.
       *
-           PERFORM 300000-READ-AUXFILE.                                 
-           PERFORM 310000-READ-MSTFILE.                                 
-      *                                                                 
-           PERFORM 320000-WRITE-HDR-OUTFILE.                           
+           IF RESTART-ACTIVE
+              OPEN EXTEND BALFILE
+           ELSE
+              OPEN OUTPUT BALFILE
+           END-IF.
+      *
+           IF FS-STATUS NOT = '00'
+              PERFORM 999016-ERROR-016
+           END-IF.
+      *
+           IF RESTART-ACTIVE
+              OPEN EXTEND REJFILE
+           ELSE
+              OPEN OUTPUT REJFILE
+           END-IF.
+      *
+           IF FS-STATUS NOT = '00'
+              PERFORM 999018-ERROR-018
+           END-IF.
+      *
+           IF RESTART-ACTIVE
+              OPEN EXTEND NMEFILE
+           ELSE
+              OPEN OUTPUT NMEFILE
+           END-IF.
+      *
+           IF FS-STATUS NOT = '00'
+              PERFORM 999022-ERROR-022
+           END-IF.
+      *
+           IF RESTART-ACTIVE
+              PERFORM 301000-SKIP-READ-AUXFILE
+              PERFORM UNTIL KEY-AUXFILE > RESTART-KEY-AUXFILE
+                         OR END-AUXFILE
+                 PERFORM 301000-SKIP-READ-AUXFILE
+              END-PERFORM
+      * THE RECORD THAT LANDED PAST THE CHECKPOINTED KEY IS GENUINELY
+      * UNPROCESSED WORK, NOT PART OF THE RESTORED COUNTER -- COUNT IT.
+              IF NOT END-AUXFILE
+                 ADD 1  TO  QT-REC-AUXFILE
+                 PERFORM 305000-TRACK-SOURCE-AUXFILE
+              END-IF
+              PERFORM 311000-SKIP-READ-MSTFILE
+              PERFORM UNTIL KEY-MSTFILE > RESTART-KEY-MSTFILE
+                         OR END-MSTFILE
+                 PERFORM 311000-SKIP-READ-MSTFILE
+              END-PERFORM
+              IF NOT END-MSTFILE
+                 ADD 1  TO  QT-REC-MSTFILE
+              END-IF
+           ELSE
+              PERFORM 300000-READ-AUXFILE
+              PERFORM 310000-READ-MSTFILE
+              PERFORM 320000-WRITE-HDR-OUTFILE
+           END-IF.
 
-       100000-OUT.                                                      
-           EXIT.                                                        
-      *                                                                 
+       100000-OUT.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+       105000-CHECK-RESTART                                     SECTION.
+      *-----------------------------------------------------------------
+      *
+           MOVE 'N'  TO  CTL-RESTART-ACTIVE.
+      *
+           OPEN INPUT  RESTARTFILE.
+      *
+           IF FS-STATUS = '00'
+              READ RESTARTFILE  INTO  RESTART-REC
+                  AT END
+                     CONTINUE
+                  NOT AT END
+                     MOVE 'Y'                TO  CTL-RESTART-ACTIVE
+                     MOVE RST-KEY-MSTFILE    TO  RESTART-KEY-MSTFILE
+                     MOVE RST-KEY-AUXFILE    TO  RESTART-KEY-AUXFILE
+                     MOVE RST-QT-REC-MSTFILE TO  QT-REC-MSTFILE
+                     MOVE RST-QT-REC-AUXFILE TO  QT-REC-AUXFILE
+                     MOVE RST-QT-REC-BLINE   TO  QT-REC-BLINE
+                     MOVE RST-QT-REC-OUTFILE TO  QT-REC-OUTFILE
+                     MOVE RST-QT-REC-BALFILE TO  QT-REC-BALFILE
+                     MOVE RST-QT-REC-REJFILE TO  QT-REC-REJFILE
+                     MOVE RST-QT-REC-NMEFILE TO  QT-REC-NMEFILE
+                     MOVE RST-SOURCE-COUNT   TO  WS-SOURCE-COUNT
+                     PERFORM 107000-RESTORE-SOURCE-TABLE
+              END-READ
+              CLOSE RESTARTFILE
+           END-IF.
+      *
+           IF RESTART-ACTIVE
+              DISPLAY '999 ' NM-PROG ' RESTARTING PAST KEY-MSTFILE: '
+                      RESTART-KEY-MSTFILE
+              DISPLAY '999 ' NM-PROG ' RESTARTING PAST KEY-AUXFILE: '
+                      RESTART-KEY-AUXFILE
+           END-IF.
+      *
+       105000-OUT.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+       106000-CLEAR-RESTART                                     SECTION.
+      *-----------------------------------------------------------------
+      * TRUNCATE THE CHECKPOINT FILE SO A FUTURE RUN DOES NOT TRY TO
+      * RESTART FROM A RUN THAT ALREADY COMPLETED SUCCESSFULLY.
+      *
+           OPEN OUTPUT RESTARTFILE.
+      *
+           IF FS-STATUS NOT = '00'
+              PERFORM 999024-ERROR-024
+           END-IF.
+      *
+           CLOSE RESTARTFILE.
+      *
+       106000-OUT.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+       107000-RESTORE-SOURCE-TABLE                              SECTION.
+      *-----------------------------------------------------------------
+      * COPY THE CHECKPOINTED RST-SOURCE-ENTRY LAYOUT BACK INTO
+      * WS-SOURCE-TABLE SO THE PER-SOURCE BREAKDOWN SURVIVES A RESTART.
+      *
+           PERFORM VARYING WS-SRC-SUB FROM 1 BY 1
+                   UNTIL WS-SRC-SUB > WS-SOURCE-COUNT
+              MOVE RST-SOURCE-ID(WS-SRC-SUB)
+                                   TO  WS-SOURCE-ID(WS-SRC-SUB)
+              MOVE RST-SOURCE-QT-AUX(WS-SRC-SUB)
+                                   TO  WS-SOURCE-QT-AUX(WS-SRC-SUB)
+              MOVE RST-SOURCE-QT-BLINE(WS-SRC-SUB)
+                                   TO  WS-SOURCE-QT-BLINE(WS-SRC-SUB)
+           END-PERFORM.
+      *
+       107000-OUT.
+           EXIT.
+      *
       *-----------------------------------------------------------------
        200000-BALANCE-LINE                                      SECTION.
       *-----------------------------------------------------------------
       *                                                                 
-           IF KEY-MSTFILE = KEY-AUXFILE                                 
-              ADD 1  TO  QT-REC-BLINE                                   
-              IF MATCH                                               
-                 PERFORM 210000-VALIDATE-DATA                           
-                 PERFORM 220000-RECOVERY-DATA                             
-                 PERFORM 230000-RECOVERY-MORE-DATA                            
-                 PERFORM 240000-INSERT-DATA                                                     
-              END-IF                                                    
-              PERFORM 310000-READ-MSTFILE                               
-           ELSE                                                         
-              IF KEY-MSTFILE < KEY-AUXFILE                              
-                 PERFORM 310000-READ-MSTFILE                            
-              ELSE                                                      
-                 PERFORM 300000-READ-AUXFILE                            
-              END-IF                                                    
-           END-IF.                                                      
-      *                                                                 
-       200000-OUT.                                                      
-           EXIT.                                                        
+           IF KEY-MSTFILE = KEY-AUXFILE
+              ADD 1  TO  QT-REC-BLINE
+              PERFORM 306000-TRACK-SOURCE-BLINE
+              MOVE 'Y'  TO  CTL-MATCH
+              IF MATCH
+                 PERFORM 210000-VALIDATE-AUX-DATA
+                 IF VALIDATION-FAILED
+                    PERFORM 215000-WRITE-REC-REJFILE
+                 ELSE
+                    PERFORM 220000-RECOVERY-DATA
+                    PERFORM 230000-RECOVERY-MORE-DATA
+                    PERFORM 240000-INSERT-DATA
+                    PERFORM 235000-CHECKPOINT
+                 END-IF
+              END-IF
+              PERFORM 310000-READ-MSTFILE
+              PERFORM 300000-READ-AUXFILE
+           ELSE
+              IF KEY-MSTFILE < KEY-AUXFILE
+                 PERFORM 340000-WRITE-REC-BALFILE-MST
+                 PERFORM 310000-READ-MSTFILE
+              ELSE
+                 PERFORM 345000-WRITE-REC-BALFILE-AUX
+                 PERFORM 300000-READ-AUXFILE
+              END-IF
+           END-IF.
       *                                                                 
+       200000-OUT.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+       202000-DRAIN-REMAINING                                   SECTION.
       *-----------------------------------------------------------------
-       210000-VALIDATE-AUX-DATA SECTION.                                    
+      * 200000-BALANCE-LINE STOPS THE MOMENT EITHER FILE HITS EOF, SO
+      * WHICHEVER SIDE HAS NOT YET REACHED EOF MAY STILL HAVE TRAILING
+      * RECORDS WITH NO POSSIBLE COUNTERPART ON THE OTHER FILE -- LOG
+      * EACH OF THEM TO BALFILE INSTEAD OF LETTING THEM DROP SILENTLY.
+      *
+           PERFORM UNTIL END-MSTFILE
+              PERFORM 340000-WRITE-REC-BALFILE-MST
+              PERFORM 310000-READ-MSTFILE
+           END-PERFORM.
+      *
+           PERFORM UNTIL END-AUXFILE
+              PERFORM 345000-WRITE-REC-BALFILE-AUX
+              PERFORM 300000-READ-AUXFILE
+           END-PERFORM.
+      *
+       202000-OUT.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+       210000-VALIDATE-AUX-DATA SECTION.
       *-----------------------------------------------------------------
-      *--- this variable is declared inside the book AUXKFILE        
+           MOVE 'N'  TO  CTL-VALIDATION-ERROR.
+      *--- this variable is declared inside the book AUXKFILE
            IF AUXFILE-NR-A EQUAL ZEROS
               PERFORM 999005-ERROR-005
            END-IF.
@@ -228,17 +539,18 @@
               PERFORM 999006-ERROR-006
            END-IF.
       *--- this variable is declared inside the book AUXKFILE                                                                 
-           IF AUXFILE-CD-P LT ZEROS
+           IF AUXFILE-CD-P IS LESS THAN ZEROS
               PERFORM 999007-ERROR-007
            END-IF.
       *--- this variable is declared inside the book AUXKFILE                                                                 
-           IF AUXFILE-CD-C LE ZEROS
+           IF AUXFILE-CD-C IS LESS THAN OR EQUAL TO ZEROS
               PERFORM 999008-ERROR-008
            END-IF.
       *--- this variable is declared inside the book AUXKFILE
            IF AUXFILE-NM-P EQUAL SPACES
               PERFORM 999009-ERROR-009
-      *                                                                 
+           END-IF.
+      *
            IF MSTFILE-NR-A EQUAL ZEROS
               PERFORM 999010-ERROR-010
            END-IF.
@@ -247,17 +559,44 @@
               PERFORM 999011-ERROR-011
            END-IF.
       *                                                                 
-           IF MSTFILE-CD-P LT ZEROS
+           IF MSTFILE-CD-P IS LESS THAN ZEROS
               PERFORM 999012-ERROR-012
            END-IF.
       *                                                                 
-           IF MSTFILE-CD-C LE ZEROS
+           IF MSTFILE-CD-C IS LESS THAN OR EQUAL TO ZEROS
               PERFORM 999013-ERROR-013
            END-IF.
       *                                                                 
-       210000-OUT.                                                      
-           EXIT.                                                        
-      *                                                                 
+       210000-OUT.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+       215000-WRITE-REC-REJFILE                                 SECTION.
+      *-----------------------------------------------------------------
+      * MATCHED KEY PAIR FAILED 210000-VALIDATE-AUX-DATA: LOG IT TO
+      * REJFILE WITH THE ERROR CODE INSTEAD OF ABENDING THE WHOLE RUN.
+      *
+           INITIALIZE REJFILE-REC
+            REPLACING ALPHANUMERIC  BY  SPACES
+                      NUMERIC       BY  ZEROS.
+      *
+           MOVE WS-REJ-ERROR-CD       TO  REJFILE-ERROR-CD.
+           MOVE AUXFILE-NR-A          TO  REJFILE-AUXFILE-NR-A.
+           MOVE AUXFILE-NR-C          TO  REJFILE-AUXFILE-NR-C.
+           MOVE MSTFILE-NR-A          TO  REJFILE-MSTFILE-NR-A.
+           MOVE MSTFILE-NR-C          TO  REJFILE-MSTFILE-NR-C.
+      *
+           WRITE REJFILE-REC-FD  FROM  REJFILE-REC.
+      *
+           IF FS-STATUS NOT = '00'
+              PERFORM 999019-ERROR-019
+           END-IF.
+      *
+           ADD 1  TO  QT-REC-REJFILE.
+      *
+       215000-OUT.
+           EXIT.
+      *
       *-----------------------------------------------------------------
        220000-RECOVERY-DATA SECTION.                                      
       *-----------------------------------------------------------------
@@ -295,17 +634,101 @@
            MOVE LENGTH OF PARM-DADOS TO EIBCALEN.
            CALL PGMSB001 USING DFHEIBLK PARM-DATA.                     
       * CONSIDER IT SHOULDN'T ABEND, JUST NEED TO BE WRITTEN AT SYSOUT
-           IF PARM-RETURN-CODE NOT EQUAL ZEROS                           
-              MOVE SPACES            TO  PARM-NAME              
+           IF PARM-RETURN-CODE NOT EQUAL ZEROS
+              MOVE SPACES            TO  PARM-NAME
               DISPLAY '888 ' NM-PROG ' RETURN OF SB001 '
                       PARM-RETURN-CODE ' - ' PARM-NR-A ' - ' PARM-NR-C
-           END-IF.                                                      
-      *                                                                 
-       230000-OUT.                                                      
-           EXIT.                                                        
-      *                                                                 
+              PERFORM 231000-WRITE-REC-NMEFILE
+           END-IF.
+      *
+       230000-OUT.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+       231000-WRITE-REC-NMEFILE                                 SECTION.
+      *-----------------------------------------------------------------
+      * PGMSB001 COULDN'T RESOLVE A NAME FOR THIS AUXFILE-NR-A/NR-C:
+      * LOG IT TO NMEFILE SO THE BLANK-NAME ROW CAN BE FOLLOWED UP AND
+      * BACKFILLED INSTEAD OF SURFACING DOWNSTREAM WITH NO TRACE.
+      *
+           INITIALIZE NMEFILE-REC
+            REPLACING ALPHANUMERIC  BY  SPACES
+                      NUMERIC       BY  ZEROS.
+      *
+           MOVE AUXFILE-NR-A          TO  NMEFILE-NR-A.
+           MOVE AUXFILE-NR-C          TO  NMEFILE-NR-C.
+           MOVE PARM-RETURN-CODE      TO  NMEFILE-RETURN-CODE.
+      *
+           WRITE NMEFILE-REC-FD  FROM  NMEFILE-REC.
+      *
+           IF FS-STATUS NOT = '00'
+              PERFORM 999023-ERROR-023
+           END-IF.
+      *
+           ADD 1  TO  QT-REC-NMEFILE.
+      *
+       231000-OUT.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+       235000-CHECKPOINT                                    SECTION.
+      *-----------------------------------------------------------------
+      * SNAPSHOT THE LAST FULLY-PROCESSED KEY PAIR SO A RERUN CAN SKIP
+      * PAST ALREADY-PROCESSED RECORDS INSTEAD OF STARTING OVER.
+      *
+           ADD 1  TO  WS-CHECKPOINT-COUNTER.
+      *
+           IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+              EXEC SQL
+                 COMMIT
+              END-EXEC
+              MOVE KEY-MSTFILE             TO  RST-KEY-MSTFILE
+              MOVE KEY-AUXFILE             TO  RST-KEY-AUXFILE
+              MOVE QT-REC-MSTFILE          TO  RST-QT-REC-MSTFILE
+              MOVE QT-REC-AUXFILE          TO  RST-QT-REC-AUXFILE
+              MOVE QT-REC-BLINE            TO  RST-QT-REC-BLINE
+              MOVE QT-REC-OUTFILE          TO  RST-QT-REC-OUTFILE
+              MOVE QT-REC-BALFILE          TO  RST-QT-REC-BALFILE
+              MOVE QT-REC-REJFILE          TO  RST-QT-REC-REJFILE
+              MOVE QT-REC-NMEFILE          TO  RST-QT-REC-NMEFILE
+              MOVE WS-SOURCE-COUNT         TO  RST-SOURCE-COUNT
+              PERFORM 236000-SAVE-SOURCE-TABLE
+              OPEN OUTPUT RESTARTFILE
+              IF FS-STATUS NOT = '00'
+                 PERFORM 999024-ERROR-024
+              END-IF
+              WRITE RESTARTFILE-REC-FD  FROM  RESTART-REC
+              IF FS-STATUS NOT = '00'
+                 PERFORM 999025-ERROR-025
+              END-IF
+              CLOSE RESTARTFILE
+              MOVE 0  TO  WS-CHECKPOINT-COUNTER
+           END-IF.
+      *
+       235000-OUT.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+       236000-SAVE-SOURCE-TABLE                                 SECTION.
       *-----------------------------------------------------------------
-       240000-INSERT-DATA SECTION.                                     
+      * COPY WS-SOURCE-TABLE INTO THE RST-SOURCE-ENTRY CHECKPOINT LAYOUT
+      * SO THE PER-SOURCE BREAKDOWN SURVIVES A RESTART TOO.
+      *
+           PERFORM VARYING WS-SRC-SUB FROM 1 BY 1
+                   UNTIL WS-SRC-SUB > WS-SOURCE-COUNT
+              MOVE WS-SOURCE-ID(WS-SRC-SUB)
+                                   TO  RST-SOURCE-ID(WS-SRC-SUB)
+              MOVE WS-SOURCE-QT-AUX(WS-SRC-SUB)
+                                   TO  RST-SOURCE-QT-AUX(WS-SRC-SUB)
+              MOVE WS-SOURCE-QT-BLINE(WS-SRC-SUB)
+                                   TO  RST-SOURCE-QT-BLINE(WS-SRC-SUB)
+           END-PERFORM.
+      *
+       236000-OUT.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+       240000-INSERT-DATA SECTION.
       *-----------------------------------------------------------------
       * VAR DECLARED IN THE BOOK PGMKB002, RECOVERED AT 220000 SECTION                                                                
            MOVE PGMSB002-CD-S           TO  TAB1-CD-S.            
@@ -320,28 +743,58 @@
               INSERT
                 INTO SOMEDB.TABLE1
                    ( NR_C,
-                     CD_P ,
-                     CD_C ,
-                     NM-P ,
+                     CD_P,
+                     CD_C,
+                     NM_P,
+                     CD_S )
               VALUES
-                   ( :TAB1-NR-C ,
-                     :TAB1-CD-P ,
-                     :TAB1-CD-C ,
-                     :TAB1-NM-P )
+                   ( :TAB1-NR-C,
+                     :TAB1-CD-P,
+                     :TAB1-CD-C,
+                     :TAB1-NM-P,
+                     :TAB1-CD-S )
            END-EXEC.
-      *                                                                 
+      *
            IF SQLCODE = 0
-              PERFORM 250000-WRITE-REC-OUTFILE                          
+              PERFORM 250000-WRITE-REC-OUTFILE
            ELSE
-              PERFORM 999015-ERROR-015
+              IF SQLCODE = -803
+                 PERFORM 245000-UPDATE-DATA
+              ELSE
+                 PERFORM 999015-ERROR-015
               END-IF
            END-IF.
-      *                                                                 
-       240000-OUT.                                                      
-           EXIT.                                                        
-      *                                                                 
+      *
+       240000-OUT.
+           EXIT.
+      *
       *-----------------------------------------------------------------
-       250000-WRITE-REC-OUTFILE SECTION.                                
+       245000-UPDATE-DATA                                       SECTION.
+      *-----------------------------------------------------------------
+      * SQLCODE -803 ON THE INSERT MEANS THIS NR_C/CD_P/CD_C ROW ALREADY
+      * EXISTS IN SOMEDB.TABLE1 (A RERUN, OR A RE-SENT SOURCE RECORD) --
+      * UPDATE THE EXISTING ROW INSTEAD OF ABENDING THE WHOLE JOB.
+      *
+           EXEC SQL
+              UPDATE SOMEDB.TABLE1
+                 SET NM_P = :TAB1-NM-P,
+                     CD_S = :TAB1-CD-S
+               WHERE NR_C = :TAB1-NR-C
+                 AND CD_P = :TAB1-CD-P
+                 AND CD_C = :TAB1-CD-C
+           END-EXEC.
+      *
+           IF SQLCODE = 0
+              PERFORM 250000-WRITE-REC-OUTFILE
+           ELSE
+              PERFORM 999015-ERROR-015
+           END-IF.
+      *
+       245000-OUT.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+       250000-WRITE-REC-OUTFILE SECTION.
       *-----------------------------------------------------------------
       *                                                                 
            INITIALIZE OUTREC-DATA                                  
@@ -353,8 +806,9 @@
            MOVE AUXFILE-NR-A          TO  OUTFILE-CD-P
            MOVE AUXFILE-NR-C          TO  OUTFILE-CD-C
            MOVE PARM-NAME             TO  OUTFILE-NM-P
+           MOVE PGMSB002-CD-S         TO  OUTFILE-CD-S
 
-           WRITE OUTFILE-REC-FD  FROM  OUTFILE-REC.                   
+           WRITE OUTFILE-REC-FD  FROM  OUTFILE-REC.
       *                                                                 
            IF FS-STATUS NOT = '00'
               PERFORM 999004-ERROR-004
@@ -369,36 +823,137 @@
        300000-READ-AUXFILE SECTION.                                     
       *-----------------------------------------------------------------
       *                                                                 
-           READ AUXFILE  INTO  AUXFILE-REC                            
-               AT END                                                   
-                  MOVE 'Y'         TO  CTL-EOF-AUXFILE                  
-               NOT AT END                                               
-                  ADD 1              TO  QT-REC-AUXFILE                   
+           READ AUXFILE  INTO  AUXFILE-REC
+               AT END
+                  MOVE 'Y'         TO  CTL-EOF-AUXFILE
+               NOT AT END
+                  ADD 1              TO  QT-REC-AUXFILE
                   MOVE AUXFILE-NR-A  TO  KEY-NR-A-AUXFILE
                   MOVE AUXFILE-NR-C  TO  KEY-NR-C-AUXFILE
-           END-READ.                                                    
-      *                                                                 
-       300000-OUT.                                                      
-           EXIT.                                                        
-      *                                                                 
+      * EACH REGIONAL EXTRACT IN THE CONCATENATION IS SORTED ON ITS OWN,
+      * NOT ACROSS THE WHOLE FILE -- ONLY COMPARE WITHIN ONE SOURCE-ID.
+                  IF AUXFILE-SOURCE-ID = PREV-SOURCE-ID-AUXFILE
+                     IF KEY-AUXFILE IS LESS THAN PREV-KEY-AUXFILE
+                        PERFORM 999020-ERROR-020
+                     END-IF
+                  END-IF
+                  MOVE KEY-AUXFILE       TO  PREV-KEY-AUXFILE
+                  MOVE AUXFILE-SOURCE-ID TO  PREV-SOURCE-ID-AUXFILE
+                  PERFORM 305000-TRACK-SOURCE-AUXFILE
+           END-READ.
+      *
+       300000-OUT.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+       301000-SKIP-READ-AUXFILE                                 SECTION.
+      *-----------------------------------------------------------------
+      * REPOSITIONING READ USED ONLY DURING RESTART: ADVANCES PAST
+      * ALREADY-PROCESSED RECORDS WITHOUT BUMPING QT-REC-AUXFILE, SINCE
+      * THE RESTORED COUNTER ALREADY ACCOUNTS FOR THEM.
+      *
+           READ AUXFILE  INTO  AUXFILE-REC
+               AT END
+                  MOVE 'Y'         TO  CTL-EOF-AUXFILE
+               NOT AT END
+                  MOVE AUXFILE-NR-A  TO  KEY-NR-A-AUXFILE
+                  MOVE AUXFILE-NR-C  TO  KEY-NR-C-AUXFILE
+                  MOVE KEY-AUXFILE       TO  PREV-KEY-AUXFILE
+                  MOVE AUXFILE-SOURCE-ID TO  PREV-SOURCE-ID-AUXFILE
+           END-READ.
+      *
+       301000-OUT.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+       305000-TRACK-SOURCE-AUXFILE                              SECTION.
       *-----------------------------------------------------------------
-       310000-READ-MSTFILE SECTION.                                     
+      * BUMP THE READ COUNT FOR THIS AUXFILE RECORD'S SOURCE-ID, ADDING
+      * A NEW TABLE ENTRY THE FIRST TIME A GIVEN SOURCE-ID IS SEEN.
+      *
+           MOVE 'N'  TO  CTL-SOURCE-FOUND.
+           PERFORM VARYING WS-SRC-IDX FROM 1 BY 1
+                   UNTIL WS-SRC-IDX > WS-SOURCE-COUNT
+              IF WS-SOURCE-ID(WS-SRC-IDX) = AUXFILE-SOURCE-ID
+                 ADD 1  TO  WS-SOURCE-QT-AUX(WS-SRC-IDX)
+                 SET SOURCE-FOUND  TO  TRUE
+              END-IF
+           END-PERFORM.
+      *
+           IF NOT SOURCE-FOUND
+              IF WS-SOURCE-COUNT < 20
+                 ADD 1  TO  WS-SOURCE-COUNT
+                 SET WS-SRC-IDX  TO  WS-SOURCE-COUNT
+                 MOVE AUXFILE-SOURCE-ID TO WS-SOURCE-ID(WS-SRC-IDX)
+                 MOVE 1                 TO WS-SOURCE-QT-AUX(WS-SRC-IDX)
+                 MOVE 0            TO WS-SOURCE-QT-BLINE(WS-SRC-IDX)
+              ELSE
+                 DISPLAY '888 ' NM-PROG ' SOURCE TABLE FULL, NOT '
+                         'TRACKING SOURCE: ' AUXFILE-SOURCE-ID
+              END-IF
+           END-IF.
+      *
+       305000-OUT.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+       306000-TRACK-SOURCE-BLINE                                SECTION.
+      *-----------------------------------------------------------------
+      * BUMP THE MATCHED COUNT FOR THE CURRENT AUXFILE RECORD'S SOURCE-ID.
+      * THE ENTRY ALREADY EXISTS BY NOW SINCE THIS RECORD WAS ALREADY
+      * COUNTED THROUGH 305000-TRACK-SOURCE-AUXFILE ON THE WAY IN.
+      *
+           PERFORM VARYING WS-SRC-IDX FROM 1 BY 1
+                   UNTIL WS-SRC-IDX > WS-SOURCE-COUNT
+              IF WS-SOURCE-ID(WS-SRC-IDX) = AUXFILE-SOURCE-ID
+                 ADD 1  TO  WS-SOURCE-QT-BLINE(WS-SRC-IDX)
+              END-IF
+           END-PERFORM.
+      *
+       306000-OUT.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+       310000-READ-MSTFILE SECTION.
       *-----------------------------------------------------------------
       *                                                                 
-           READ MSTFILE  INTO  MSTFILE-RECISTRO                         
-               AT END                                                   
-                  MOVE 'Y'            TO  CTL-EOF-MSTFILE               
-               NOT AT END                                               
-                  ADD 1               TO  QT-REC-MSTFILE                
+           READ MSTFILE  INTO  MSTFILE-REC
+               AT END
+                  MOVE 'Y'            TO  CTL-EOF-MSTFILE
+               NOT AT END
+                  ADD 1               TO  QT-REC-MSTFILE
                   MOVE MSTFILE-NR-A   TO  KEY-NR-A-MSTFILE
                   MOVE MSTFILE-NR-C   TO  KEY-NR-C-MSTFILE
-           END-READ.                                                    
-      *                                                                 
-       310000-OUT.                                                      
-           EXIT.                                                        
+                  IF KEY-MSTFILE IS LESS THAN PREV-KEY-MSTFILE
+                     PERFORM 999021-ERROR-021
+                  END-IF
+                  MOVE KEY-MSTFILE    TO  PREV-KEY-MSTFILE
+           END-READ.
+      *
+       310000-OUT.
+           EXIT.
       *
       *-----------------------------------------------------------------
-       320000-WRITE-HDR-OUTFILE SECTION.                               
+       311000-SKIP-READ-MSTFILE                                 SECTION.
+      *-----------------------------------------------------------------
+      * REPOSITIONING READ USED ONLY DURING RESTART: ADVANCES PAST
+      * ALREADY-PROCESSED RECORDS WITHOUT BUMPING QT-REC-MSTFILE, SINCE
+      * THE RESTORED COUNTER ALREADY ACCOUNTS FOR THEM.
+      *
+           READ MSTFILE  INTO  MSTFILE-REC
+               AT END
+                  MOVE 'Y'            TO  CTL-EOF-MSTFILE
+               NOT AT END
+                  MOVE MSTFILE-NR-A   TO  KEY-NR-A-MSTFILE
+                  MOVE MSTFILE-NR-C   TO  KEY-NR-C-MSTFILE
+                  MOVE KEY-MSTFILE    TO  PREV-KEY-MSTFILE
+           END-READ.
+      *
+       311000-OUT.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+       320000-WRITE-HDR-OUTFILE SECTION.
       *-----------------------------------------------------------------
       *                                                                 
            INITIALIZE OUTFILE-HEADER                                   
@@ -428,18 +983,70 @@
       *                                                                 
            MOVE 9                      TO  OUTFILE-CD-TYPE-REC.
            MOVE QT-REC-OUTFILE         TO  OUTFILE-TOTAL-REC-TRL.
-      *                                                                 
-           WRITE OUTFILE-REC-FD  FROM  OUTFILE-REC.                   
+           MOVE QT-REC-MSTFILE         TO  OUTFILE-TOTAL-MST-TRL.
+           MOVE QT-REC-AUXFILE         TO  OUTFILE-TOTAL-AUX-TRL.
+      *
+           WRITE OUTFILE-REC-FD  FROM  OUTFILE-REC.
       *                                                                 
            IF FS-STATUS NOT = '00'
               PERFORM 999004-ERROR-004
            END-IF.
       *                                                                 
-       330000-OUT.                                                      
-           EXIT.                                                        
-      *                                                                 
+       330000-OUT.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+       340000-WRITE-REC-BALFILE-MST                             SECTION.
       *-----------------------------------------------------------------
-       900000-ERROR SECTION.                                             
+      * MSTFILE KEY HAS NO MATCHING AUXFILE RECORD: LOG IT TO BALFILE
+      * INSTEAD OF LETTING IT SILENTLY FALL OUT OF THE RUN.
+      *
+           INITIALIZE BALFILE-REC
+            REPLACING ALPHANUMERIC  BY  SPACES
+                      NUMERIC       BY  ZEROS.
+      *
+           SET BALFILE-FROM-MSTFILE   TO  TRUE.
+           MOVE MSTFILE-NR-A          TO  BALFILE-NR-A.
+           MOVE MSTFILE-NR-C          TO  BALFILE-NR-C.
+      *
+           WRITE BALFILE-REC-FD  FROM  BALFILE-REC.
+      *
+           IF FS-STATUS NOT = '00'
+              PERFORM 999017-ERROR-017
+           END-IF.
+      *
+           ADD 1  TO  QT-REC-BALFILE.
+      *
+       340000-OUT.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+       345000-WRITE-REC-BALFILE-AUX                             SECTION.
+      *-----------------------------------------------------------------
+      * AUXFILE KEY HAS NO MATCHING MSTFILE RECORD: LOG IT TO BALFILE
+      * INSTEAD OF LETTING IT SILENTLY FALL OUT OF THE RUN.
+      *
+           INITIALIZE BALFILE-REC
+            REPLACING ALPHANUMERIC  BY  SPACES
+                      NUMERIC       BY  ZEROS.
+      *
+           SET BALFILE-FROM-AUXFILE   TO  TRUE.
+           MOVE AUXFILE-NR-A          TO  BALFILE-NR-A.
+           MOVE AUXFILE-NR-C          TO  BALFILE-NR-C.
+      *
+           WRITE BALFILE-REC-FD  FROM  BALFILE-REC.
+      *
+           IF FS-STATUS NOT = '00'
+              PERFORM 999017-ERROR-017
+           END-IF.
+      *
+           ADD 1  TO  QT-REC-BALFILE.
+      *
+       345000-OUT.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+       900000-ERROR SECTION.
       *-----------------------------------------------------------------
       *                                                                 
        999001-ERROR-001.                                                 
@@ -470,68 +1077,77 @@
            DISPLAY '888 ' NM-PROG ' FILE STATUS: ' FS-STATUS.          
            PERFORM 999999-ABEND.                                        
       *                                                                 
-       999005-ERROR-005.                                                 
-      *                                                                 
-           DISPLAY '888 ' NM-PROG ' INVALID DATA AT AUXFILE-NR-A'.     
-           DISPLAY '888 ' NM-PROG ' ERROR 005'. 
-           DISPLAY '888 ' NM-PROG ' RECORD NUMBER: ' QT-REC-AUXFILE                        
-           PERFORM 999999-ABEND.                                        
-      *                                                                 
-       999006-ERROR-006.                                                 
-      *                                                                 
-           DISPLAY '888 ' NM-PROG ' INVALID DATA AT AUXFILE-NR-C'.       
-           DISPLAY '888 ' NM-PROG ' ERROR 006'.                    
-           DISPLAY '888 ' NM-PROG ' RECORD NUMBER: ' QT-REC-AUXFILE                
-           PERFORM 999999-ABEND.                                        
-      *                                                                 
-       999007-ERROR-007.                                                 
-      *                                                                 
-           DISPLAY '888 ' NM-PROG ' INVALID DATA AT AUXFILE-CD-P'.    
-           DISPLAY '888 ' NM-PROG ' ERROR 007'.                    
-           DISPLAY '888 ' NM-PROG ' RECORD NUMBER: ' QT-REC-AUXFILE                
-           PERFORM 999999-ABEND.                                        
-      *                                                                 
-       999008-ERROR-008.                                                 
-      *                                                                 
-           DISPLAY '888 ' NM-PROG ' INVALID DATA AT AUXFILE-CD-C'.      
-           DISPLAY '888 ' NM-PROG ' ERROR 008'.                    
-           DISPLAY '888 ' NM-PROG ' RECORD NUMBER: ' QT-REC-AUXFILE                
-           PERFORM 999999-ABEND.                                        
-      *                                                                 
-       999009-ERROR-009.                                                 
-      *                                                                 
-           DISPLAY '888 ' NM-PROG ' INVALID DATA AT AUXFILE-NM-P'.         
+       999005-ERROR-005.
+      *
+           DISPLAY '888 ' NM-PROG ' INVALID DATA AT AUXFILE-NR-A'.
+           DISPLAY '888 ' NM-PROG ' ERROR 005'.
+           DISPLAY '888 ' NM-PROG ' RECORD NUMBER: ' QT-REC-AUXFILE.
+           MOVE 'Y'  TO  CTL-VALIDATION-ERROR.
+           MOVE 005  TO  WS-REJ-ERROR-CD.
+      *
+       999006-ERROR-006.
+      *
+           DISPLAY '888 ' NM-PROG ' INVALID DATA AT AUXFILE-NR-C'.
+           DISPLAY '888 ' NM-PROG ' ERROR 006'.
+           DISPLAY '888 ' NM-PROG ' RECORD NUMBER: ' QT-REC-AUXFILE.
+           MOVE 'Y'  TO  CTL-VALIDATION-ERROR.
+           MOVE 006  TO  WS-REJ-ERROR-CD.
+      *
+       999007-ERROR-007.
+      *
+           DISPLAY '888 ' NM-PROG ' INVALID DATA AT AUXFILE-CD-P'.
+           DISPLAY '888 ' NM-PROG ' ERROR 007'.
+           DISPLAY '888 ' NM-PROG ' RECORD NUMBER: ' QT-REC-AUXFILE.
+           MOVE 'Y'  TO  CTL-VALIDATION-ERROR.
+           MOVE 007  TO  WS-REJ-ERROR-CD.
+      *
+       999008-ERROR-008.
+      *
+           DISPLAY '888 ' NM-PROG ' INVALID DATA AT AUXFILE-CD-C'.
+           DISPLAY '888 ' NM-PROG ' ERROR 008'.
+           DISPLAY '888 ' NM-PROG ' RECORD NUMBER: ' QT-REC-AUXFILE.
+           MOVE 'Y'  TO  CTL-VALIDATION-ERROR.
+           MOVE 008  TO  WS-REJ-ERROR-CD.
+      *
+       999009-ERROR-009.
+      *
+           DISPLAY '888 ' NM-PROG ' INVALID DATA AT AUXFILE-NM-P'.
            DISPLAY '888 ' NM-PROG ' ERROR 009'.
-           DISPLAY '888 ' NM-PROG ' RECORD NUMBER: ' QT-REC-AUXFILE                                    
-           PERFORM 999999-ABEND.                                        
-      *                                                                 
-       999010-ERROR-010.                                                 
-      *                                                                 
-           DISPLAY '888 ' NM-PROG ' INVALID DATA AT MSTFILE-NR-A'.           
-           DISPLAY '888 ' NM-PROG ' ERROR 010'.                    
-           DISPLAY '888 ' NM-PROG ' RECORD NUMBER: ' QT-REC-MSTFILE                
-           PERFORM 999999-ABEND.                                        
-      *                                                                 
-       999011-ERROR-011.                                                 
-      *                                                                 
-           DISPLAY '888 ' NM-PROG ' INVALID DATA AT MSTFILE-NR-C'.        
-           DISPLAY '888 ' NM-PROG ' ERROR 011'.                    
-           DISPLAY '888 ' NM-PROG ' RECORD NUMBER: ' QT-REC-MSTFILE                
-           PERFORM 999999-ABEND.                                        
-      *                                                                 
-       999012-ERROR-012.                                                 
-      *                                                                 
-           DISPLAY '888 ' NM-PROG ' INVALID DATA AT MSTFILE-CD-P'.    
-           DISPLAY '888 ' NM-PROG ' ERROR 012'.                    
-           DISPLAY '888 ' NM-PROG ' RECORD NUMBER: ' QT-REC-MSTFILE                
-           PERFORM 999999-ABEND.                                        
+           DISPLAY '888 ' NM-PROG ' RECORD NUMBER: ' QT-REC-AUXFILE.
+           MOVE 'Y'  TO  CTL-VALIDATION-ERROR.
+           MOVE 009  TO  WS-REJ-ERROR-CD.
       *
-       999013-ERROR-013.                                                 
-      *                                                                 
-           DISPLAY '888 ' NM-PROG ' INVALID DATA AT MSTFILE-CD-C'.    
-           DISPLAY '888 ' NM-PROG ' ERROR 013'.                    
-           DISPLAY '888 ' NM-PROG ' RECORD NUMBER: ' QT-REC-MSTFILE                
-           PERFORM 999999-ABEND.                                        
+       999010-ERROR-010.
+      *
+           DISPLAY '888 ' NM-PROG ' INVALID DATA AT MSTFILE-NR-A'.
+           DISPLAY '888 ' NM-PROG ' ERROR 010'.
+           DISPLAY '888 ' NM-PROG ' RECORD NUMBER: ' QT-REC-MSTFILE.
+           MOVE 'Y'  TO  CTL-VALIDATION-ERROR.
+           MOVE 010  TO  WS-REJ-ERROR-CD.
+      *
+       999011-ERROR-011.
+      *
+           DISPLAY '888 ' NM-PROG ' INVALID DATA AT MSTFILE-NR-C'.
+           DISPLAY '888 ' NM-PROG ' ERROR 011'.
+           DISPLAY '888 ' NM-PROG ' RECORD NUMBER: ' QT-REC-MSTFILE.
+           MOVE 'Y'  TO  CTL-VALIDATION-ERROR.
+           MOVE 011  TO  WS-REJ-ERROR-CD.
+      *
+       999012-ERROR-012.
+      *
+           DISPLAY '888 ' NM-PROG ' INVALID DATA AT MSTFILE-CD-P'.
+           DISPLAY '888 ' NM-PROG ' ERROR 012'.
+           DISPLAY '888 ' NM-PROG ' RECORD NUMBER: ' QT-REC-MSTFILE.
+           MOVE 'Y'  TO  CTL-VALIDATION-ERROR.
+           MOVE 012  TO  WS-REJ-ERROR-CD.
+      *
+       999013-ERROR-013.
+      *
+           DISPLAY '888 ' NM-PROG ' INVALID DATA AT MSTFILE-CD-C'.
+           DISPLAY '888 ' NM-PROG ' ERROR 013'.
+           DISPLAY '888 ' NM-PROG ' RECORD NUMBER: ' QT-REC-MSTFILE.
+           MOVE 'Y'  TO  CTL-VALIDATION-ERROR.
+           MOVE 013  TO  WS-REJ-ERROR-CD.
       *
        999014-ERROR-014.                                                 
       *                                                                 
@@ -549,24 +1165,105 @@
            DISPLAY '888 ' NM-PROG ' NUMBER  ' TAB1-NR-C.           
            DISPLAY '888 ' NM-PROG ' CODE    ' TAB1-CD-P.               
            DISPLAY '888 ' NM-PROG ' SQLCODE ' GDA-SQLCODE.             
-           DISPLAY '888 ' NM-PROG ' ERROR 015'.                         
-           PERFORM 999999-ABEND.                                        
-      *                                                                 
+           DISPLAY '888 ' NM-PROG ' ERROR 015'.
+           PERFORM 999999-ABEND.
+      *
+       999016-ERROR-016.
+      *
+           DISPLAY '888 ' NM-PROG ' ERROR OPENING BALANCE FILE'.
+           DISPLAY '888 ' NM-PROG ' ERROR 016'.
+           DISPLAY '888 ' NM-PROG ' FILE STATUS: ' FS-STATUS.
+           PERFORM 999999-ABEND.
+      *
+       999017-ERROR-017.
+      *
+           DISPLAY '888 ' NM-PROG ' ERROR WRITING BALANCE FILE'.
+           DISPLAY '888 ' NM-PROG ' ERROR 017'.
+           DISPLAY '888 ' NM-PROG ' FILE STATUS: ' FS-STATUS.
+           PERFORM 999999-ABEND.
+      *
+       999018-ERROR-018.
+      *
+           DISPLAY '888 ' NM-PROG ' ERROR OPENING REJECT FILE'.
+           DISPLAY '888 ' NM-PROG ' ERROR 018'.
+           DISPLAY '888 ' NM-PROG ' FILE STATUS: ' FS-STATUS.
+           PERFORM 999999-ABEND.
+      *
+       999019-ERROR-019.
+      *
+           DISPLAY '888 ' NM-PROG ' ERROR WRITING REJECT FILE'.
+           DISPLAY '888 ' NM-PROG ' ERROR 019'.
+           DISPLAY '888 ' NM-PROG ' FILE STATUS: ' FS-STATUS.
+           PERFORM 999999-ABEND.
+      *
+       999020-ERROR-020.
+      *
+           DISPLAY '888 ' NM-PROG ' AUXFILE INPUT OUT OF SEQUENCE'.
+           DISPLAY '888 ' NM-PROG ' ERROR 020'.
+           DISPLAY '888 ' NM-PROG ' RECORD NUMBER: ' QT-REC-AUXFILE.
+           DISPLAY '888 ' NM-PROG ' PREVIOUS KEY : ' PREV-KEY-AUXFILE.
+           DISPLAY '888 ' NM-PROG ' CURRENT KEY  : ' KEY-AUXFILE.
+           PERFORM 999999-ABEND.
+      *
+       999021-ERROR-021.
+      *
+           DISPLAY '888 ' NM-PROG ' MSTFILE INPUT OUT OF SEQUENCE'.
+           DISPLAY '888 ' NM-PROG ' ERROR 021'.
+           DISPLAY '888 ' NM-PROG ' RECORD NUMBER: ' QT-REC-MSTFILE.
+           DISPLAY '888 ' NM-PROG ' PREVIOUS KEY : ' PREV-KEY-MSTFILE.
+           DISPLAY '888 ' NM-PROG ' CURRENT KEY  : ' KEY-MSTFILE.
+           PERFORM 999999-ABEND.
+      *
+       999022-ERROR-022.
+      *
+           DISPLAY '888 ' NM-PROG ' ERROR OPENING NAME EXCEPTION FILE'.
+           DISPLAY '888 ' NM-PROG ' ERROR 022'.
+           DISPLAY '888 ' NM-PROG ' FILE STATUS: ' FS-STATUS.
+           PERFORM 999999-ABEND.
+      *
+       999023-ERROR-023.
+      *
+           DISPLAY '888 ' NM-PROG ' ERROR WRITING NAME EXCEPTION FILE'.
+           DISPLAY '888 ' NM-PROG ' ERROR 023'.
+           DISPLAY '888 ' NM-PROG ' FILE STATUS: ' FS-STATUS.
+           PERFORM 999999-ABEND.
+      *
+       999024-ERROR-024.
+      *
+           DISPLAY '888 ' NM-PROG ' ERROR OPENING RESTART FILE'.
+           DISPLAY '888 ' NM-PROG ' ERROR 024'.
+           DISPLAY '888 ' NM-PROG ' FILE STATUS: ' FS-STATUS.
+           PERFORM 999999-ABEND.
+      *
+       999025-ERROR-025.
+      *
+           DISPLAY '888 ' NM-PROG ' ERROR WRITING RESTART FILE'.
+           DISPLAY '888 ' NM-PROG ' ERROR 025'.
+           DISPLAY '888 ' NM-PROG ' FILE STATUS: ' FS-STATUS.
+           PERFORM 999999-ABEND.
+      *
       *-----------------------------------------------------------------
-       999999-ABEND.                                                    
+       999999-ABEND.
       *-----------------------------------------------------------------
       *                                                                 
            EXEC SQL
               ROLLBACK
            END-EXEC.
       *                                                                 
-           DISPLAY '888 ' NM-PROG '       C A N C E L E D      '.    
-      *                                                                 
-           CLOSE  AUXFILE                                               
-                  MSTFILE                                               
-                  OUTFILE.                                              
-      *                                                                 
-           CALL ABEND.                                                
+           DISPLAY '888 ' NM-PROG '       C A N C E L E D      '.
+      *
+      * RESTARTFILE IS INCLUDED HERE SINCE 235000-CHECKPOINT CAN ABEND
+      * WHILE IT IS STILL OPEN (A FAILED OPEN/WRITE ON THE CHECKPOINT
+      * ITSELF) -- A PLAIN CLOSE OF AN UNOPENED FILE IS HARMLESS.
+           CLOSE  AUXFILE
+                  MSTFILE
+                  OUTFILE
+                  BALFILE
+                  REJFILE
+                  NMEFILE
+                  RESTARTFILE.
+      *
+           CALL ABEND.                                              
       *                                                                 
        999999-OUT.                                                      
            EXIT.                                                        
